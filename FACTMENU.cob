@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FactMenu.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FACTWS.
+       COPY FACTLIM.
+       01  WS-EXIT-CODE   PIC 9(2) VALUE 99.
+       01  WS-CONTINUE    PIC X(1) VALUE 'Y'.
+       01  DSP-N          PIC Z9.
+       01  DSP-FACT       PIC Z(18)9.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-CONTINUE = 'N'
+               DISPLAY 'ENTER N (0-20, 99=EXIT): ' WITH NO ADVANCING
+               ACCEPT FACT-N
+               IF FACT-N = WS-EXIT-CODE
+                   MOVE 'N' TO WS-CONTINUE
+               ELSE
+                   IF FACT-N > WS-MAX-N
+                       DISPLAY 'N TOO LARGE - MAX IS ' WS-MAX-N
+                   ELSE
+                       CALL 'FACTCALC' USING FACT-PARMS
+                       MOVE FACT-N TO DSP-N
+                       MOVE FACT-RESULT TO DSP-FACT
+                       DISPLAY DSP-N '! = ' DSP-FACT
+                   END-IF
+               END-IF
+           END-PERFORM
+           STOP RUN.
