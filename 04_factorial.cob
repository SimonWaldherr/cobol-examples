@@ -1,13 +1,199 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Factorial.
+       PROGRAM-ID. FactMain.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RPT-FILE ASSIGN TO "FACTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "FACTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "FACTAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD        PIC 9(2).
+       FD  RPT-FILE.
+       01  RPT-RECORD          PIC X(80).
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-RUN-ID     PIC X(14).
+           05  CKPT-REC-COUNT  PIC 9(8).
+           05  CKPT-STATUS     PIC X(1).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD          PIC X(60).
        WORKING-STORAGE SECTION.
-       01 N          PIC 9(2) VALUE 5.
-       01 I          PIC 9(2).
-       01 FACT       PIC 9(10) VALUE 1.
+       COPY FACTWS.
+       01  WS-EOF-SW  PIC X(1) VALUE 'N'.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YY      PIC 9(2).
+           05  WS-RUN-MM      PIC 9(2).
+           05  WS-RUN-DD      PIC 9(2).
+       01  WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE PIC 9(6).
+       01  WS-RUN-TIME.
+           05  WS-RUN-HH      PIC 9(2).
+           05  WS-RUN-MN      PIC 9(2).
+           05  WS-RUN-SS      PIC 9(2).
+           05  WS-RUN-HS      PIC 9(2).
+       01  WS-LINE-CNT        PIC 9(3) VALUE 0.
+       01  WS-MAX-LINES       PIC 9(3) VALUE 20.
+       01  WS-PAGE-NO         PIC 9(4) VALUE 0.
+
+       01  WS-RUN-ID          PIC X(14).
+       01  WS-TRANS-STATUS    PIC X(2).
+       01  WS-RPT-STATUS      PIC X(2).
+       01  WS-CKPT-STATUS     PIC X(2).
+       01  WS-AUDIT-STATUS    PIC X(2).
+       01  WS-CKPT-INTERVAL   PIC 9(4) VALUE 100.
+       01  WS-REC-COUNT       PIC 9(8) VALUE 0.
+       01  WS-SKIP-COUNT      PIC 9(8) VALUE 0.
+       01  WS-CKPT-DONE-SW    PIC X(1) VALUE 'I'.
+
+       01  HDG-LINE-1.
+           05  FILLER         PIC X(20) VALUE 'FACTORIAL REPORT'.
+           05  FILLER         PIC X(10) VALUE 'RUN DATE: '.
+           05  HDG-DATE       PIC 99/99/99.
+           05  FILLER         PIC X(7)  VALUE 'PAGE: '.
+           05  HDG-PAGE       PIC ZZZ9.
+       01  HDG-LINE-2.
+           05  FILLER         PIC X(6)  VALUE 'N'.
+           05  FILLER         PIC X(24) VALUE 'FACTORIAL'.
+           05  FILLER         PIC X(10) VALUE 'STATUS'.
+       01  DTL-LINE.
+           05  DTL-N          PIC Z9.
+           05  FILLER         PIC X(4) VALUE SPACES.
+           05  DTL-FACT       PIC Z(18)9.
+           05  FILLER         PIC X(4) VALUE SPACES.
+           05  DTL-STATUS     PIC X(30).
+       01  AUD-LINE.
+           05  AUD-RUN-ID     PIC X(14).
+           05  FILLER         PIC X(1) VALUE SPACE.
+           05  AUD-TIMESTAMP  PIC 9(14).
+           05  FILLER         PIC X(1) VALUE SPACE.
+           05  AUD-N          PIC Z9.
+           05  FILLER         PIC X(1) VALUE SPACE.
+           05  AUD-FACT       PIC Z(18)9.
        PROCEDURE DIVISION.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           MULTIPLY I BY FACT GIVING FACT
-       END-PERFORM.
-       DISPLAY 'Factorial: ' FACT.
-       STOP RUN.
+       MAIN-PARA.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'FACTMAIN: UNABLE TO OPEN TRANSIN - STATUS '
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND RPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               OPEN OUTPUT RPT-FILE
+           END-IF
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'FACTMAIN: UNABLE TO OPEN FACTRPT - STATUS '
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE TRANS-FILE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM INIT-CHECKPOINT
+           PERFORM UNTIL WS-EOF-SW = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-REC-COUNT
+                       IF WS-REC-COUNT > WS-SKIP-COUNT
+                           PERFORM PROCESS-RECORD
+                           IF FUNCTION MOD(WS-REC-COUNT
+                               WS-CKPT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'C' TO WS-CKPT-DONE-SW
+           PERFORM WRITE-CHECKPOINT
+           CLOSE TRANS-FILE
+           CLOSE RPT-FILE
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       INIT-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STATUS = 'I'
+                           MOVE CKPT-RUN-ID TO WS-RUN-ID
+                           MOVE CKPT-REC-COUNT TO WS-SKIP-COUNT
+                           DISPLAY 'RESTARTING RUN ' WS-RUN-ID
+                               ' AFTER RECORD ' WS-SKIP-COUNT
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF
+           IF WS-SKIP-COUNT = 0
+               STRING 'RJ' WS-RUN-YY WS-RUN-MM WS-RUN-DD
+                   WS-RUN-HH WS-RUN-MN WS-RUN-SS
+                   DELIMITED BY SIZE INTO WS-RUN-ID
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-RUN-ID TO CKPT-RUN-ID
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           MOVE WS-CKPT-DONE-SW TO CKPT-STATUS
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       PROCESS-RECORD.
+           MOVE TRANS-RECORD TO FACT-N
+           IF WS-LINE-CNT = 0 OR WS-LINE-CNT >= WS-MAX-LINES
+               PERFORM WRITE-HEADINGS
+           END-IF
+           CALL 'FACTCALC' USING FACT-PARMS
+           MOVE FACT-N TO DTL-N
+           IF FACT-STATUS = 'E'
+               MOVE 0 TO DTL-FACT
+               MOVE 'REJECTED - EXCEEDS MAX N' TO DTL-STATUS
+           ELSE
+               MOVE FACT-RESULT TO DTL-FACT
+               MOVE 'OK' TO DTL-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           WRITE RPT-RECORD FROM DTL-LINE
+           ADD 1 TO WS-LINE-CNT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE WS-RUN-YY TO AUD-TIMESTAMP(1:2)
+           MOVE WS-RUN-MM TO AUD-TIMESTAMP(3:2)
+           MOVE WS-RUN-DD TO AUD-TIMESTAMP(5:2)
+           MOVE WS-RUN-HH TO AUD-TIMESTAMP(7:2)
+           MOVE WS-RUN-MN TO AUD-TIMESTAMP(9:2)
+           MOVE WS-RUN-SS TO AUD-TIMESTAMP(11:2)
+           MOVE WS-RUN-HS TO AUD-TIMESTAMP(13:2)
+           MOVE FACT-N TO AUD-N
+           MOVE FACT-RESULT TO AUD-FACT
+           WRITE AUDIT-RECORD FROM AUD-LINE.
+
+       WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-RUN-DATE-NUM TO HDG-DATE
+           MOVE WS-PAGE-NO TO HDG-PAGE
+           WRITE RPT-RECORD FROM HDG-LINE-1
+           WRITE RPT-RECORD FROM HDG-LINE-2
+           MOVE 0 TO WS-LINE-CNT.
