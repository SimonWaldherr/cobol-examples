@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTCALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FACTLIM.
+       01  I          PIC 9(2).
+       LINKAGE SECTION.
+       COPY FACTWS.
+       PROCEDURE DIVISION USING FACT-PARMS.
+       MAIN-PARA.
+           MOVE SPACE TO FACT-STATUS
+           IF FACT-N > WS-MAX-N
+               MOVE 0 TO FACT-RESULT
+               MOVE 'E' TO FACT-STATUS
+           ELSE
+               MOVE 1 TO FACT-RESULT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > FACT-N
+                   MULTIPLY I BY FACT-RESULT GIVING FACT-RESULT
+                       ON SIZE ERROR
+                           MOVE 0 TO FACT-RESULT
+                           MOVE 'E' TO FACT-STATUS
+                   END-MULTIPLY
+                   IF FACT-STATUS = 'E'
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           GOBACK.
