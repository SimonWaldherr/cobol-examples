@@ -0,0 +1 @@
+       01  WS-MAX-N           PIC 9(2) VALUE 20.
