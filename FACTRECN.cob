@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FactRecn.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FACTWS.
+       01  WS-CTL-N         PIC 9(2).
+       01  WS-CTL-EXPECTED  PIC 9(19) COMP-3.
+       01  WS-MISMATCH-CNT  PIC 9(2) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0  TO WS-CTL-N  MOVE 1          TO WS-CTL-EXPECTED
+           PERFORM VERIFY-CASE
+           MOVE 1  TO WS-CTL-N  MOVE 1          TO WS-CTL-EXPECTED
+           PERFORM VERIFY-CASE
+           MOVE 5  TO WS-CTL-N  MOVE 120        TO WS-CTL-EXPECTED
+           PERFORM VERIFY-CASE
+           MOVE 10 TO WS-CTL-N  MOVE 3628800    TO WS-CTL-EXPECTED
+           PERFORM VERIFY-CASE
+           MOVE 13 TO WS-CTL-N  MOVE 6227020800 TO WS-CTL-EXPECTED
+           PERFORM VERIFY-CASE
+           IF WS-MISMATCH-CNT > 0
+               DISPLAY 'FACTRECN: ' WS-MISMATCH-CNT
+                   ' CONTROL TOTAL MISMATCH(ES) - NOTIFY OPERATIONS'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'FACTRECN: ALL CONTROL TOTALS RECONCILED OK'
+           END-IF
+           STOP RUN.
+
+       VERIFY-CASE.
+           MOVE WS-CTL-N TO FACT-N
+           CALL 'FACTCALC' USING FACT-PARMS
+           IF FACT-RESULT NOT = WS-CTL-EXPECTED
+               DISPLAY 'FACTRECN: MISMATCH FOR N=' WS-CTL-N
+                   ' EXPECTED=' WS-CTL-EXPECTED ' GOT=' FACT-RESULT
+               ADD 1 TO WS-MISMATCH-CNT
+           END-IF.
