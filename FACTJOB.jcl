@@ -0,0 +1,24 @@
+//FACTJOB  JOB (ACCTNO),'FACTORIAL NIGHTLY',CLASS=A,MSGCLASS=X,
+//             TIME=(,30),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY FACTORIAL BATCH - RUNS AHEAD OF THE ACTUARIAL REPORTS *
+//*--------------------------------------------------------------*
+//FACTSTEP EXEC PGM=FACTMAIN
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.FACT.TRANSIN,DISP=SHR
+//FACTRPT  DD DSN=PROD.FACT.FACTRPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//FACTAUDT DD DSN=PROD.FACT.AUDIT,DISP=MOD
+//FACTCKPT DD DSN=PROD.FACT.CKPT,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=23)
+//*
+//RECNSTEP EXEC PGM=FACTRECN,COND=(4,GE,FACTSTEP)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//ACTSTEP  EXEC PGM=ACTRPT01,COND=((4,GE,FACTSTEP),(4,GE,RECNSTEP))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACTIN    DD DSN=PROD.FACT.FACTRPT,DISP=SHR
+//ACTOUT   DD SYSOUT=*
