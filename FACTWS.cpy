@@ -0,0 +1,4 @@
+       01  FACT-PARMS.
+           05  FACT-N         PIC 9(2).
+           05  FACT-RESULT    PIC 9(19) COMP-3.
+           05  FACT-STATUS    PIC X(1).
